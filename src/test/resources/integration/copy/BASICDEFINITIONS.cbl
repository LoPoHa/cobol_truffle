@@ -0,0 +1,39 @@
+       01 BASIC-DEFINITIONS.
+      *
+      * STRING TEST
+      *
+        05       COPY-STRING.
+         10      COPY-STRING-PART1     PIC X(4) VALUE "1234".
+         10      FILLER                PIC X.
+         10      COPY-STRING-PART2     PIC X(4) VALUE "ABCD".
+      *
+        05       FILLER                REDEFINES COPY-STRING.
+         10      COPY-STRING-REDEFINE1 PIC X.
+         10      COPY-STRING-REDEFINE2 PIC X(8).
+      *
+      *
+      * NUMBER TEST
+      *
+      * COPY-NUMBER-PART1 IS THE WHOLE-NUMBER PORTION, COPY-NUMBER-PART2
+      * IS THE FRACTIONAL PORTION. COPY-NUMBER-VALUE REDEFINES THE TWO
+      * PARTS AS A SINGLE IMPLIED-DECIMAL AMOUNT AND COPY-NUMBER-DISPLAY
+      * EDITS IT FOR EUROPEAN-FORMAT (COMMA DECIMAL POINT) OUTPUT.
+      *
+        05       COPY-NUMBER.
+         10      COPY-NUMBER-PART1     PIC 9999 VALUE 1234.
+         10      COPY-NUMBER-PART2     PIC 9(4) VALUE 5678.
+      *
+        05       COPY-NUMBER-VALUE     REDEFINES COPY-NUMBER
+                                        PIC 9(4)V9(4).
+        05       COPY-NUMBER-DISPLAY   PIC ZZZ9,9999.
+      *
+      *
+      * RETURN CODE
+      *
+      * SET BY THE CALLED SUBPROGRAM BEFORE IT EXITS SO THE CALLER CAN
+      * TELL WHETHER THE CALL DID WHAT IT WAS SUPPOSED TO.
+      *
+        05       COPY-RETURN-CODE      PIC X(02) VALUE "00".
+         88      CALL-SUCCESSFUL             VALUE "00".
+         88      CALL-NO-MATCH               VALUE "04".
+         88      CALL-ERROR                  VALUE "08".
