@@ -0,0 +1,15 @@
+      *****************************************************************
+      * TESTCOPY
+      *
+      * ACCOUNT / CUSTOMER FIELDS CARRIED ALONGSIDE PROGRAMNATIVE
+      * THROUGH FIRST-SECTION AND SECOND-SECTION.
+      *****************************************************************
+        05  ACCOUNT-NUMBER              PIC 9(09) VALUE ZERO.
+        05  EFFECTIVE-DATE.
+         10 EFFECTIVE-DATE-CCYY         PIC 9(04) VALUE ZERO.
+         10 EFFECTIVE-DATE-MM           PIC 9(02) VALUE ZERO.
+         10 EFFECTIVE-DATE-DD           PIC 9(02) VALUE ZERO.
+        05  STATUS-CODE                 PIC X(02) VALUE "OK".
+         88 STATUS-ACTIVE                     VALUE "OK".
+         88 STATUS-CLOSED                     VALUE "CL".
+         88 STATUS-SUSPENDED                  VALUE "SU".
