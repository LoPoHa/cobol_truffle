@@ -0,0 +1,9 @@
+      *****************************************************************
+      * LETTERREF
+      *
+      * RECORD LAYOUT FOR THE LETTER-A/LETTER-B REFERENCE FILE.
+      * MAINTAINED BY LETMAINT SO THE ACTIVE CLASSIFICATION LETTERS
+      * CAN BE CHANGED WITHOUT A RECOMPILE OF TEST.
+      *****************************************************************
+        05  LETREF-LETTER-A             PIC X(01).
+        05  LETREF-LETTER-B             PIC X(01).
