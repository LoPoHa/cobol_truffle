@@ -1,18 +1,51 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLECALLED.
+       AUTHOR. BATCH-SUPPORT-TEAM.
+      *
+      * MODIFICATION HISTORY
+      *  2026-08-08 DL REPLACED THE HARDCODED "HELLO WORLD"/"12345678"
+      *                LITERALS WITH A REAL CHECK-DIGIT CALCULATION
+      *                AGAINST COPY-NUMBER-PART1, TAGGING COPY-STRING
+      *                WITH THE RESULT.
+      *  2026-08-08 DL SETS COPY-RETURN-CODE TO CALL-NO-MATCH WHEN THE
+      *                CHECK DIGIT FAILS, INSTEAD OF LEAVING TEST NO
+      *                WAY TO TELL, SO COPY-RETURN-CODE REFLECTS WHAT
+      *                ACTUALLY HAPPENED.
+      *  2026-08-08 DL ADDED THE MISSING USING CLAUSE - WITHOUT IT THE
+      *                LINKAGE COPY OF BASIC-DEFINITIONS WAS NEVER
+      *                BOUND TO THE CALLER'S COPY-BASE STORAGE.
+      *  2026-08-08 DL OTHER NO LONGER WRITES COPY-NUMBER-PART2, SO THE
+      *                MOD-97 REMAINDER THIS PROGRAM PUTS THERE IS NO
+      *                LONGER OVERWRITTEN/OVERWRITING - SIMPLECALLED IS
+      *                NOW THE SOLE OWNER OF COPY-NUMBER-PART2.
       *
        ENVIRONMENT DIVISION.
       *
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-CHECK-DIGIT              PIC 9(04) COMP VALUE ZERO.
+      *
        LINKAGE SECTION.
        COPY BASICDEFINITIONS.
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING BASIC-DEFINITIONS.
       *
        MAIN SECTION.
       *
-          MOVE "HELLO WORLD" TO COPY-STRING.
-          MOVE "12345678"    TO COPY-NUMBER.
+      * MOD-97 CHECK DIGIT AGAINST THE WHOLE-NUMBER PORTION OF
+      * COPY-NUMBER, THE WAY AN ACCOUNT CHECK DIGIT WOULD BE VERIFIED
+      * ON AN INCOMING FEED.
+           DIVIDE COPY-NUMBER-PART1 BY 97 GIVING WS-CHECK-DIGIT
+               REMAINDER COPY-NUMBER-PART2.
+
+           IF COPY-NUMBER-PART2 EQUAL ZERO
+               MOVE "SIOK" TO COPY-STRING-PART1
+               SET CALL-SUCCESSFUL TO TRUE
+           ELSE
+               MOVE "SIER" TO COPY-STRING-PART1
+               SET CALL-NO-MATCH TO TRUE
+           END-IF.
       *
        PROG-EX.
            EXIT PROGRAM.
