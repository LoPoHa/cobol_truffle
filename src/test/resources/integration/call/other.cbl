@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OTHER.
+       AUTHOR. BATCH-SUPPORT-TEAM.
+      *
+      * MODIFICATION HISTORY
+      *  2026-08-08 DL FIRST STEP IN TEST's TABLE-DRIVEN ENRICHMENT
+      *                CHAIN. TAGS COPY-STRING AND BUMPS COPY-NUMBER
+      *                SO CALLERS CAN SEE THE RECORD WAS ENRICHED.
+      *  2026-08-08 DL SETS COPY-RETURN-CODE SO TEST'S MAIN SECTION CAN
+      *                TELL WHETHER THE ENRICHMENT TOOK.
+      *  2026-08-08 DL ADDED THE MISSING USING CLAUSE - WITHOUT IT THE
+      *                LINKAGE COPY OF BASIC-DEFINITIONS WAS NEVER
+      *                BOUND TO THE CALLER'S COPY-BASE STORAGE.
+      *  2026-08-08 DL STOPPED TOUCHING COPY-NUMBER-PART2 - SIMPLECALLED
+      *                RUNS SECOND IN THE ENRICHMENT TABLE AND OWNS
+      *                PART2 FOR ITS CHECK-DIGIT REMAINDER, THE SAME WAY
+      *                IT ALREADY OWNS COPY-STRING-PART1 WHILE OTHER
+      *                OWNS COPY-STRING-PART2. OTHER NO LONGER WRITES
+      *                ANY PART OF COPY-NUMBER.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY BASICDEFINITIONS.
+      *
+       PROCEDURE DIVISION USING BASIC-DEFINITIONS.
+      *
+       MAIN SECTION.
+      *
+           MOVE "ENRC" TO COPY-STRING-PART2.
+           SET CALL-SUCCESSFUL TO TRUE.
+      *
+       PROG-EX.
+           EXIT PROGRAM.
+      *
+       END PROGRAM OTHER.
