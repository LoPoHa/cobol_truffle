@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LETMAINT.
+       AUTHOR. BATCH-SUPPORT-TEAM.
+       INSTALLATION. DATA-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *  2026-08-08 DL FIRST VERSION. BATCH-PARAMETER-DRIVEN
+      *                MAINTENANCE OF THE LETTER-A/LETTER-B REFERENCE
+      *                FILE READ BY TEST, SO THE ACTIVE CLASSIFICATION
+      *                LETTERS CAN BE CHANGED WITHOUT A RECOMPILE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-PARM-FILE
+               ASSIGN TO "MAINTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LETTERREF-FILE
+               ASSIGN TO "LETTREF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-PARM-RECORD.
+           05  PARM-NEW-LETTER-A           PIC X(01).
+           05  PARM-NEW-LETTER-B           PIC X(01).
+      *
+       FD  LETTERREF-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LETTERREF-RECORD.
+           COPY LETTERREF.
+      *
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-MAINT-PARM-EOF-SW        PIC X(01) VALUE "N".
+             88  MAINT-PARM-EOF                  VALUE "Y".
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN SECTION.
+      *
+           OPEN INPUT MAINT-PARM-FILE.
+           READ MAINT-PARM-FILE
+               AT END
+                   SET MAINT-PARM-EOF TO TRUE
+           END-READ.
+           CLOSE MAINT-PARM-FILE.
+
+           IF MAINT-PARM-EOF
+               DISPLAY "LETMAINT: NO MAINTENANCE PARAMETER SUPPLIED"
+           ELSE
+               MOVE PARM-NEW-LETTER-A TO LETREF-LETTER-A
+               MOVE PARM-NEW-LETTER-B TO LETREF-LETTER-B
+               OPEN OUTPUT LETTERREF-FILE
+               WRITE LETTERREF-RECORD
+               CLOSE LETTERREF-FILE
+               DISPLAY "LETMAINT: LETTER-A IS NOW " LETREF-LETTER-A
+               DISPLAY "LETMAINT: LETTER-B IS NOW " LETREF-LETTER-B
+           END-IF.
+      *
+       PROG-EX.
+           EXIT PROGRAM.
+      *
+       END PROGRAM LETMAINT.
