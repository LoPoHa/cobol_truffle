@@ -1,15 +1,186 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST.
+       AUTHOR. BATCH-SUPPORT-TEAM.
+       INSTALLATION. DATA-CENTER-1.
+       DATE-WRITTEN. 2019-01-01.
+       DATE-COMPILED.
       *
+      * MODIFICATION HISTORY
+      *  2026-08-08 DL DAILY CLASSIFICATION RUN NOW DRIVEN OFF A
+      *                SEQUENTIAL INPUT FILE INSTEAD OF ONE HARDCODED
+      *                LETTER VALUE PER COMPILE.
+      *  2026-08-08 DL ADDED PRINTED CLASSIFICATION REPORT OUTPUT.
+      *  2026-08-08 DL DECIMAL-POINT IS COMMA NOW HONOURED WHEN
+      *                DISPLAYING THE ENRICHMENT AMOUNT.
+      *  2026-08-08 DL ADDED CHECKPOINT/RESTART SUPPORT FOR THE
+      *                CLASSIFICATION RUN.
+      *  2026-08-08 DL LETTER IS NOW VALIDATED AGAINST THE VALID
+      *                CLASSIFICATION CODES BEFORE IT IS USED; ANYTHING
+      *                ELSE GOES TO THE EXCEPTION REPORT.
+      *  2026-08-08 DL LETTER-A/LETTER-B ARE NOW LOADED FROM THE
+      *                LETTERREF MAINTENANCE FILE INSTEAD OF BEING
+      *                HARDCODED, SEE LETMAINT.
+      *  2026-08-08 DL ADDED AN AUDIT LOG CAPTURING COPY-STRING BEFORE
+      *                AND AFTER EACH ENRICHMENT CALL.
+      *  2026-08-08 DL FIRST-SECTION/SECOND-SECTION RUN ORDER IS NOW
+      *                READ FROM THE RUNSEQPM PARAMETER FILE INSTEAD OF
+      *                BEING FIXED AT COMPILE TIME.
+      *  2026-08-08 DL LETTER-B RECORDS ARE NOW ROUTED FOR MANUAL REVIEW
+      *                VIA A SECOND CLASSIFICATION PATH.
+      *  2026-08-08 DL CODE REVIEW FIXES: STOPPED THE PER-RECORD DEMO
+      *                CODE FROM OVERWRITING THE MAINTAINED LETTER-A
+      *                REFERENCE VALUE; MOVED THE REPORT SUMMARY/REVIEW
+      *                LINES TO WRITE ONCE AT END-OF-RUN INSTEAD OF
+      *                PER RECORD; REORDERED ENRICH-RECORD AHEAD OF
+      *                RUN-CLASSIFICATION-SECTIONS SO A FAILED CALL CAN
+      *                ACTUALLY SKIP THE SECTIONS FOR THAT RECORD;
+      *                REPLACED THE TAUTOLOGICAL COPY-STRING LAYOUT
+      *                CHECK WITH ONE THAT CAN DETECT A REAL OVERRUN;
+      *                ADDED FILE STATUS CHECKING TO CLASSIFICATION-
+      *                FILE/REPORT-FILE/EXCEPTION-FILE; ADDED A
+      *                NIGHTLY SEQUENTIAL PASS OVER PROGRAMNATIVE-
+      *                MASTER SO THE WHOLE FILE IS WALKED, NOT JUST
+      *                THE PROGRAMS SEEN IN TODAY'S CLASSIFICATION FILE.
+      *  2026-08-08 DL SECOND CODE REVIEW FIXES: WIDENED WS-EXC-REASON
+      *                SO NEITHER DIAGNOSTIC REASON LITERAL TRUNCATES;
+      *                ADDED PROGRAMNATIVE-MASTER'S OPEN STATUS TO THE
+      *                MAIN SECTION FILE-OPEN GATE; STOPPED OTHER FROM
+      *                WRITING COPY-NUMBER-PART2 SO SIMPLECALLED'S
+      *                CHECK-DIGIT REMAINDER SURVIVES THERE THE SAME
+      *                WAY COPY-STRING'S TWO PARTS ALREADY COEXIST;
+      *                REPORT HEADER IS NOW WRITTEN UNCONDITIONALLY AT
+      *                THE START OF THE RUN INSTEAD OF FROM INSIDE
+      *                FIRST-SECTION, SO RUN-SEQUENCE CODE "2" STILL
+      *                PRODUCES AN AUDIT-READY REPORT; RPTOUT/EXCPOUT
+      *                ARE NOW EXTENDED RATHER THAN TRUNCATED ON A
+      *                RESTART SO A PRIOR RUN'S LINES SURVIVE; WRITE-
+      *                CHECKPOINT NOW CHECKS ITS OWN FILE STATUS
+      *                INSTEAD OF FAILING SILENTLY; LETTER-B-REVIEW-
+      *                SECTION NO LONGER RUNS FOR A RECORD WHOSE
+      *                ENRICHMENT CALL ALREADY FAILED.
+      *  2026-08-08 DL NOTE ON NAMING: THE WS-/PN-/RPT- PREFIXES ADDED
+      *                THROUGHOUT THIS ROUND AND THE ONES BEFORE IT ARE
+      *                A DELIBERATE ADOPTION GOING FORWARD, NOT AN
+      *                OVERSIGHT - THE ORIGINAL PROGRAMNATIVE/LETTER/
+      *                COPY-STRING NAMES PREDATE THIS CONVENTION AND
+      *                ARE LEFT AS-IS RATHER THAN CHURNED FOR STYLE.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      * TODO IMPLEMENT DECIMAL POINT IS COMMA
+      * EUROPEAN PARTNER FEEDS USE COMMA-DECIMAL NUMBERS.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CLASSIFICATION-FILE
+               ASSIGN TO "CLASSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLASSIFICATION-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT LETTERREF-FILE
+               ASSIGN TO "LETTREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LETTERREF-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PROGRAMNATIVE-MASTER
+               ASSIGN TO "PROGMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PN-PROGRAMNAME
+               FILE STATUS IS WS-PROGMSTR-STATUS.
+           SELECT RUNSEQ-PARM-FILE
+               ASSIGN TO "RUNSEQPM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
+       FD  CLASSIFICATION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CLASSIFICATION-RECORD.
+           05  CLASS-PROGRAMNAME           PIC X(04).
+           05  CLASS-LETTER                PIC X(01).
+           05  CLASS-ACCOUNT-NUMBER        PIC 9(09).
+           05  CLASS-EFFECTIVE-DATE        PIC 9(08).
+           05  CLASS-STATUS-CODE           PIC X(02).
+      *
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD                   PIC X(80).
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-RECORD-COUNT          PIC 9(07).
+           05  CHKPT-LAST-PROGRAMNAME      PIC X(04).
+      *
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD                PIC X(80).
+      *
+       FD  LETTERREF-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LETTERREF-RECORD.
+           COPY LETTERREF.
+      *
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-DATE                  PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  AUDIT-TIME                  PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  AUDIT-PROGRAMNAME           PIC X(04).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  AUDIT-CALLED-PGM            PIC X(12).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  AUDIT-STRING-BEFORE         PIC X(09).
+           05  FILLER                      PIC X(01) VALUE SPACES.
+           05  AUDIT-STRING-AFTER          PIC X(09).
+           05  FILLER                      PIC X(24) VALUE SPACES.
+      *
+      *****************************************************************
+      * PROGRAMNATIVE-MASTER - PERSISTENT MASTER RECORD PER PROGRAMNAME.
+      * REPLACES THE OLD SINGLE IN-MEMORY PROGRAMNATIVE RECORD, WHICH
+      * ONLY EVER HELD THE LATEST PROGRAM'S DATA AND LOST IT AS SOON AS
+      * THE NEXT CLASSIFICATION RECORD WAS READ.
+      *****************************************************************
+       FD  PROGRAMNATIVE-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  PROGRAMNATIVE-MASTER-RECORD.
+           05  PN-PROGRAMNAME              PIC X(04).
+           05  PN-ACCOUNT-NUMBER           PIC 9(09).
+           05  PN-EFFECTIVE-DATE.
+               10  PN-EFFECTIVE-DATE-CCYY  PIC 9(04).
+               10  PN-EFFECTIVE-DATE-MM    PIC 9(02).
+               10  PN-EFFECTIVE-DATE-DD    PIC 9(02).
+           05  PN-STATUS-CODE              PIC X(02).
+           05  PN-APPROVED-COUNT           PIC 9(05).
+      *
+      *****************************************************************
+      * RUNSEQ-PARM-FILE - ONE-RECORD RUN-TIME PARAMETER CONTROLLING
+      * THE ORDER FIRST-SECTION AND SECOND-SECTION ARE PERFORMED IN.
+      * "12" (THE DEFAULT IF THE FILE IS ABSENT) RUNS FIRST-SECTION
+      * THEN SECOND-SECTION; "21" REVERSES THEM; "1 " OR "2 " RUNS ONLY
+      * THE ONE NAMED.
+      *****************************************************************
+       FD  RUNSEQ-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RUNSEQ-PARM-RECORD.
+           05  RUNSEQ-CODE                 PIC X(02).
       *
       *
        WORKING-STORAGE SECTION.
@@ -24,6 +195,144 @@
       * SHOULD - and _ be allowed? better for filename
            COPY TESTCOPY.
       *
+       01  WS-SWITCHES.
+           05  WS-CLASSIFICATION-EOF-SW    PIC X(01) VALUE "N".
+             88  CLASSIFICATION-EOF              VALUE "Y".
+           05  WS-REPORT-HEADER-SW         PIC X(01) VALUE "N".
+             88  WS-REPORT-HEADER-WRITTEN        VALUE "Y".
+           05  WS-LETTER-VALIDATION-SW     PIC X(01) VALUE "N".
+             88  LETTER-VALID                    VALUE "Y".
+             88  LETTER-INVALID                  VALUE "N".
+           05  WS-PROGMSTR-EOF-SW          PIC X(01) VALUE "N".
+             88  PROGMSTR-EOF                     VALUE "Y".
+           05  WS-ENRICHMENT-ALL-OK-SW     PIC X(01) VALUE "Y".
+             88  ENRICHMENT-ALL-OK               VALUE "Y".
+             88  ENRICHMENT-HAS-FAILURE          VALUE "N".
+      *
+       01  WS-CLASSIFICATION-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-REPORT-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-EXCEPTION-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-STATUS                 PIC X(02) VALUE SPACES.
+      *
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-PROGRAMNAME          PIC X(04).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-EXC-LETTER               PIC X(01).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-EXC-REASON               PIC X(40).
+           05  FILLER                      PIC X(31) VALUE SPACES.
+      *
+       01  WS-LETTERREF-STATUS             PIC X(02) VALUE SPACES.
+      *
+      *****************************************************************
+      * AUDIT-TRAIL WORKING STORAGE - CAPTURES COPY-STRING IMMEDIATELY
+      * BEFORE AND AFTER EACH ENRICHMENT CALL SO THE CHANGE MADE BY
+      * EVERY SUBPROGRAM CAN BE RECONSTRUCTED FROM AUDITLOG.
+      *****************************************************************
+       01  WS-AUDIT-CONTROLS.
+           05  WS-AUDIT-DATE                PIC 9(08).
+           05  WS-AUDIT-TIME                PIC 9(08).
+           05  WS-AUDIT-STRING-BEFORE       PIC X(09).
+           05  WS-AUDIT-STRING-AFTER        PIC X(09).
+      *
+      *****************************************************************
+      * PROGRAMNATIVE-MASTER CONTROLS
+      *****************************************************************
+       01  WS-PROGMSTR-STATUS               PIC X(02) VALUE SPACES.
+         88  PROGMSTR-OK                          VALUE "00".
+         88  PROGMSTR-NOT-FOUND                   VALUE "23".
+         88  PROGMSTR-FILE-NOT-FOUND              VALUE "35".
+      *
+      *
+      *****************************************************************
+      * ENRICHMENT RETURN-CODE CONTROLS - EVERY CALL IN ENRICHMENT-
+      * TABLE SETS COPY-RETURN-CODE BEFORE IT EXITS; A NON-SUCCESSFUL
+      * CODE IS COUNTED HERE AND REPORTED BACK TO MAIN SECTION AT
+      * END-OF-RUN.
+      *****************************************************************
+       01  WS-ENRICHMENT-FAILURE-COUNT       PIC 9(05) COMP VALUE ZERO.
+      *
+      *****************************************************************
+      * RUN-SEQUENCE CONTROLS
+      *****************************************************************
+       01  WS-RUNSEQ-STATUS                  PIC X(02) VALUE SPACES.
+       01  WS-RUN-SEQUENCE-CODE              PIC X(02) VALUE "12".
+      *
+      *****************************************************************
+      * RESTART/CHECKPOINT CONTROLS - IF THE RUN ABENDS PARTWAY
+      * THROUGH THE CLASSIFICATION FILE, RESTARTING PICKS UP AFTER
+      * WS-CHECKPOINT-COUNT RECORDS RATHER THAN REPROCESSING THE DAY'S
+      * WHOLE FILE FROM THE BEGINNING.
+      *****************************************************************
+       01  WS-RESTART-CONTROLS.
+           05  WS-CHECKPOINT-STATUS        PIC X(02) VALUE SPACES.
+           05  WS-RECORDS-READ-COUNT       PIC 9(07) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-COUNT         PIC 9(07) COMP VALUE ZERO.
+           05  WS-LAST-PROCESSED-PROGRAMNAME
+                                            PIC X(04) VALUE SPACES.
+      *
+       01  WS-REPORT-COUNTERS.
+           05  WS-APPROVED-COUNT           PIC 9(05) COMP VALUE ZERO.
+           05  WS-REVIEW-COUNT             PIC 9(05) COMP VALUE ZERO.
+      *
+       01  RPT-HEADER-LINE.
+           05  FILLER                      PIC X(80)
+                   VALUE "CLASSIFICATION RUN REPORT".
+      *
+       01  RPT-COLUMN-LINE.
+           05  FILLER                      PIC X(80)
+                   VALUE "PROGRAMNAME  LETTER".
+      *
+       01  RPT-SKIP-NOTE-LINE.
+           05  FILLER                      PIC X(80)
+                   VALUE "NOTE: RUN-SEQ 2 SKIPS CLASSIFICATION ECHO".
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-DTL-PROGRAMNAME         PIC X(04).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  RPT-DTL-LETTER              PIC X(01).
+           05  FILLER                      PIC X(73) VALUE SPACES.
+      *
+       01  RPT-SUMMARY-LINE.
+           05  FILLER                      PIC X(20)
+                   VALUE "LETTER-C APPROVALS:".
+           05  RPT-SUM-APPROVED-COUNT      PIC ZZZZ9.
+           05  FILLER                      PIC X(55) VALUE SPACES.
+      *
+       01  RPT-REVIEW-LINE.
+           05  FILLER                      PIC X(20)
+                   VALUE "LETTER-B REVIEWS:".
+           05  RPT-REVIEW-COUNT-OUT        PIC ZZZZ9.
+           05  FILLER                      PIC X(55) VALUE SPACES.
+      *
+      *****************************************************************
+      * RPT-MASTER-LINE - ONE LINE PER PROGRAMNATIVE-MASTER RECORD,
+      * WRITTEN BY THE NIGHTLY SEQUENTIAL PASS OVER THE WHOLE FILE.
+      *****************************************************************
+       01  RPT-MASTER-LINE.
+           05  FILLER                      PIC X(20)
+                   VALUE "MASTER PROGRAMNAME:".
+           05  RPT-MSTR-PROGRAMNAME        PIC X(04).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(16)
+                   VALUE "APPROVED COUNT:".
+           05  RPT-MSTR-APPROVED-COUNT     PIC ZZZZ9.
+           05  FILLER                      PIC X(33) VALUE SPACES.
+      *
+           COPY BASICDEFINITIONS REPLACING ==BASIC-DEFINITIONS== BY
+               ==COPY-BASE==.
+      *
+      *****************************************************************
+      * ENRICHMENT-TABLE - SUBPROGRAMS PERFORMED IN SEQUENCE AGAINST
+      * COPY-BASE FOR EVERY CLASSIFICATION RECORD. ADD A NEW ENTRY
+      * (AND BUMP ENRICHMENT-COUNT) TO PLUG IN AN ENRICHMENT STEP
+      * WITHOUT CHANGING ANY PROCEDURE DIVISION LOGIC.
+      *****************************************************************
+       01  ENRICHMENT-TABLE.
+           05  ENRICHMENT-ENTRY OCCURS 2 TIMES INDEXED BY ENR-IDX.
+               10  ENRICHMENT-PGM-NAME     PIC X(12).
+      *
+       01  ENRICHMENT-COUNT                PIC 9(02) COMP VALUE 2.
       *
       *LINKAGE SECTION.
       * todo only allow copy in linkage section.
@@ -32,46 +341,630 @@
       *
        MAIN SECTION.
       *
-          MOVE "C" TO LETTER.
-          MOVE LETTER TO LETTER-A.
-          DISPLAY LETTER.
-          IF LETTER EQUAL LETTER-A THEN
-            DISPLAY "IT IS A"
+          PERFORM INITIALIZE-ENRICHMENT-TABLE.
+          PERFORM LOAD-LETTER-REFERENCE.
+          PERFORM LOAD-RUN-SEQUENCE-PARM.
+          PERFORM LOAD-CHECKPOINT.
+          PERFORM OPEN-PROGRAMNATIVE-MASTER.
+          OPEN INPUT CLASSIFICATION-FILE.
+
+      * A RESTART (WS-CHECKPOINT-COUNT > ZERO COMING OUT OF
+      * LOAD-CHECKPOINT) RESUMES PARTWAY THROUGH TODAY'S FILE, SO
+      * RPTOUT/EXCPOUT ARE EXTENDED RATHER THAN TRUNCATED - OTHERWISE
+      * THE PRIOR RUN'S LINES FOR THE RECORDS BEFORE THE CHECKPOINT
+      * WOULD BE LOST FOREVER, SINCE THOSE RECORDS ARE NEVER
+      * REPROCESSED. A FRESH RUN (NO CHECKPOINT) STILL TRUNCATES BOTH,
+      * THE SAME AS BEFORE.
+          IF WS-CHECKPOINT-COUNT GREATER THAN ZERO
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND EXCEPTION-FILE
+              SET WS-REPORT-HEADER-WRITTEN TO TRUE
+          ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+          END-IF.
+
+          OPEN EXTEND AUDIT-LOG-FILE.
+
+          IF WS-CLASSIFICATION-STATUS EQUAL "00"
+             AND WS-REPORT-STATUS EQUAL "00"
+             AND WS-EXCEPTION-STATUS EQUAL "00"
+             AND WS-AUDIT-STATUS EQUAL "00"
+             AND PROGMSTR-OK
+              PERFORM WRITE-REPORT-HEADER
+              PERFORM READ-CLASSIFICATION-RECORD
+              PERFORM PROCESS-CLASSIFICATION-RECORDS
+                  UNTIL CLASSIFICATION-EOF
+              PERFORM CLEAR-CHECKPOINT
+              PERFORM WRITE-REPORT-SUMMARY-LINES
+              PERFORM NIGHTLY-PROGRAMNATIVE-PASS
           ELSE
-            DISPLAY "IT IS SOMETHING ELSE"
+              DISPLAY "UNABLE TO OPEN A REQUIRED FILE - RUN ABORTED"
+              DISPLAY "CLASSIFICATION-FILE STATUS: "
+                  WS-CLASSIFICATION-STATUS
+              DISPLAY "REPORT-FILE STATUS:          " WS-REPORT-STATUS
+              DISPLAY "EXCEPTION-FILE STATUS:       "
+                  WS-EXCEPTION-STATUS
+              DISPLAY "AUDIT-LOG-FILE STATUS:       " WS-AUDIT-STATUS
+              DISPLAY "PROGRAMNATIVE-MASTER STATUS: "
+                  WS-PROGMSTR-STATUS
           END-IF.
 
-          DISPLAY "START TEST".
-          DISPLAY LETTER-A.
-          PERFORM FIRST-SECTION.
-          PERFORM SECOND-SECTION.
-          DISPLAY LETTER-A.
-          MOVE "X" TO LETTER-A.
-          DISPLAY LETTER-A.
-          DISPLAY COPY-STRING.
-          CALL OTHER USING COPY-BASE.
-          DISPLAY COPY-STRING.
-          INITIALIZE COPY-STRING.
-          DISPLAY COPY-STRING.
-          CALL OTHER USING COPY-BASE.
-          DISPLAY COPY-STRING.
-          DISPLAY LETTER-A.
+          CLOSE CLASSIFICATION-FILE.
+          CLOSE REPORT-FILE.
+          CLOSE EXCEPTION-FILE.
+          CLOSE AUDIT-LOG-FILE.
+          CLOSE PROGRAMNATIVE-MASTER.
 
+          DISPLAY "ENRICHMENT FAILURES: " WS-ENRICHMENT-FAILURE-COUNT.
           DISPLAY "END TEST".
       *
        PROG-EX.
            EXIT PROGRAM.
       *
       *
+      *****************************************************************
+      * PROCESS-CLASSIFICATION-RECORDS
+      *
+      * DRIVES ONE INPUT RECORD THROUGH FIRST-SECTION AND
+      * SECOND-SECTION, THEN READS THE NEXT RECORD.
+      *****************************************************************
+       PROCESS-CLASSIFICATION-RECORDS SECTION.
+      *
+           IF WS-RECORDS-READ-COUNT > WS-CHECKPOINT-COUNT
+               MOVE CLASS-PROGRAMNAME    TO PROGRAMNAME
+               MOVE CLASS-LETTER         TO LETTER
+               MOVE CLASS-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+               MOVE CLASS-EFFECTIVE-DATE TO EFFECTIVE-DATE
+               MOVE CLASS-STATUS-CODE    TO STATUS-CODE
+
+               PERFORM VALIDATE-LETTER
+
+               IF LETTER-VALID
+                   DISPLAY LETTER
+                   IF LETTER EQUAL LETTER-A THEN
+                     DISPLAY "IT IS A"
+                   ELSE
+                     DISPLAY "IT IS SOMETHING ELSE"
+                   END-IF
+
+                   DISPLAY "START TEST"
+                   DISPLAY LETTER-A
+                   DISPLAY COPY-STRING
+                   PERFORM ENRICH-RECORD
+                   DISPLAY LETTER-A
+
+                   IF ENRICHMENT-ALL-OK
+                       PERFORM RUN-CLASSIFICATION-SECTIONS
+                   ELSE
+                       MOVE SPACES TO WS-EXCEPTION-LINE
+                       MOVE "ENRICHMENT FAILED - SKIPPED"
+                           TO WS-EXC-REASON
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   END-IF
+
+                   IF LETTER EQUAL LETTER-B
+                      AND ENRICHMENT-ALL-OK
+                       PERFORM LETTER-B-REVIEW-SECTION
+                   END-IF
+               END-IF
+
+               MOVE WS-RECORDS-READ-COUNT TO WS-CHECKPOINT-COUNT
+               MOVE PROGRAMNAME TO WS-LAST-PROCESSED-PROGRAMNAME
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+           PERFORM READ-CLASSIFICATION-RECORD.
+      *
+       EXIT.
+
+      *****************************************************************
+      * LOAD-LETTER-REFERENCE
+      *
+      * LOADS THE ACTIVE LETTER-A/LETTER-B VALUES FROM THE LETTERREF
+      * FILE MAINTAINED BY LETMAINT. IF THE FILE HAS NOT BEEN CREATED
+      * YET, THE VALUE-CLAUSE DEFAULTS OF "A"/"B" ARE LEFT IN PLACE.
+      *****************************************************************
+       LOAD-LETTER-REFERENCE SECTION.
+      *
+           OPEN INPUT LETTERREF-FILE.
+           IF WS-LETTERREF-STATUS EQUAL "00"
+               READ LETTERREF-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-LETTERREF-STATUS EQUAL "00"
+                   MOVE LETREF-LETTER-A TO LETTER-A
+                   MOVE LETREF-LETTER-B TO LETTER-B
+               END-IF
+               CLOSE LETTERREF-FILE
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * LOAD-RUN-SEQUENCE-PARM
+      *
+      * LOADS THE FIRST-SECTION/SECOND-SECTION RUN-ORDER CODE FROM THE
+      * RUNSEQPM PARAMETER FILE. IF THE FILE HAS NOT BEEN SUPPLIED, THE
+      * VALUE-CLAUSE DEFAULT OF "12" IS LEFT IN PLACE.
+      *****************************************************************
+       LOAD-RUN-SEQUENCE-PARM SECTION.
+      *
+           OPEN INPUT RUNSEQ-PARM-FILE.
+           IF WS-RUNSEQ-STATUS EQUAL "00"
+               READ RUNSEQ-PARM-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-RUNSEQ-STATUS EQUAL "00"
+                   MOVE RUNSEQ-CODE TO WS-RUN-SEQUENCE-CODE
+               END-IF
+               CLOSE RUNSEQ-PARM-FILE
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * LOAD-CHECKPOINT
+      *
+      * IF A CHECKPOINT FROM A PRIOR (ABENDED) RUN EXISTS, RESUMES
+      * AFTER THE LAST RECORD IT COMPLETED INSTEAD OF STARTING OVER.
+      *****************************************************************
+       LOAD-CHECKPOINT SECTION.
+      *
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS EQUAL "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CHECKPOINT-STATUS EQUAL "00"
+                   MOVE CHKPT-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+                   MOVE CHKPT-LAST-PROGRAMNAME
+                       TO WS-LAST-PROCESSED-PROGRAMNAME
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * WRITE-CHECKPOINT
+      *
+      * REWRITES THE CHECKPOINT FILE WITH THE COUNT AND KEY OF THE
+      * LAST RECORD SUCCESSFULLY PROCESSED. A FAILED OPEN OR WRITE IS
+      * DISPLAYED RATHER THAN IGNORED, SINCE A SILENT FAILURE HERE
+      * MEANS THE NEXT RESTART REPLAYS FROM THE WRONG POINT WITH NO
+      * DIAGNOSTIC TO EXPLAIN WHY.
+      *****************************************************************
+       WRITE-CHECKPOINT SECTION.
+      *
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS EQUAL "00"
+               MOVE WS-CHECKPOINT-COUNT TO CHKPT-RECORD-COUNT
+               MOVE WS-LAST-PROCESSED-PROGRAMNAME
+                   TO CHKPT-LAST-PROGRAMNAME
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-STATUS NOT EQUAL "00"
+                   DISPLAY "WARNING: CHECKPOINT WRITE FAILED - STATUS "
+                       WS-CHECKPOINT-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "WARNING: CHECKPOINT OPEN FAILED - STATUS "
+                   WS-CHECKPOINT-STATUS
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * CLEAR-CHECKPOINT
+      *
+      * PERFORMED ONLY AT A SUCCESSFUL END OF JOB, AFTER THE WHOLE OF
+      * TODAY'S CLASSIFICATION-FILE HAS BEEN PROCESSED. RESETS THE
+      * CHECKPOINT TO ZERO SO THE NEXT RUN'S LOAD-CHECKPOINT STARTS A
+      * FRESH FILE FROM THE BEGINNING INSTEAD OF SKIPPING AS MANY
+      * LEADING RECORDS AS THIS RUN PROCESSED. IF THE RUN ABENDS
+      * BEFORE THIS POINT, THE CHECKPOINT WRITTEN BY WRITE-CHECKPOINT
+      * IS LEFT ALONE SO A RESTART CAN STILL PICK UP WHERE IT LEFT OFF.
+      *****************************************************************
+       CLEAR-CHECKPOINT SECTION.
+      *
+           MOVE ZERO   TO WS-CHECKPOINT-COUNT.
+           MOVE SPACES TO WS-LAST-PROCESSED-PROGRAMNAME.
+           PERFORM WRITE-CHECKPOINT.
+      *
+       EXIT.
+
+      *****************************************************************
+      * INITIALIZE-ENRICHMENT-TABLE
+      *
+      * LOADS THE SUBPROGRAM NAMES PERFORMED BY ENRICH-RECORD, IN THE
+      * ORDER THEY ARE TO RUN.
+      *****************************************************************
+       INITIALIZE-ENRICHMENT-TABLE SECTION.
+      *
+           MOVE "OTHER"        TO ENRICHMENT-PGM-NAME(1).
+           MOVE "SIMPLECALLED" TO ENRICHMENT-PGM-NAME(2).
+      *
+       EXIT.
+
+      *****************************************************************
+      * ENRICH-RECORD
+      *
+      * TAGS COPY-BASE WITH THE CURRENT CLASSIFICATION RECORD'S OWN
+      * DATA, THEN PERFORMS EACH SUBPROGRAM IN ENRICHMENT-TABLE, IN
+      * SEQUENCE, AGAINST IT. COPY-STRING IS CAPTURED IMMEDIATELY
+      * BEFORE AND AFTER EACH CALL AND WRITTEN TO AUDITLOG BY
+      * WRITE-AUDIT-RECORD. ENRICHMENT-ALL-OK REFLECTS THE WHOLE CHAIN,
+      * NOT JUST WHICHEVER CALL HAPPENED TO RUN LAST, SO A CALLER
+      * DOWNSTREAM (SEE PROCESS-CLASSIFICATION-RECORDS) CAN TELL WHETHER
+      * EVERY STEP TOOK BEFORE ACTING ON THE RECORD FURTHER.
+      *****************************************************************
+       ENRICH-RECORD SECTION.
+      *
+           MOVE PROGRAMNAME    TO COPY-STRING-PART1.
+           MOVE ACCOUNT-NUMBER TO COPY-NUMBER-PART1.
+
+           SET ENRICHMENT-ALL-OK TO TRUE.
+
+           PERFORM VARYING ENR-IDX FROM 1 BY 1
+                   UNTIL ENR-IDX > ENRICHMENT-COUNT
+               MOVE COPY-STRING TO WS-AUDIT-STRING-BEFORE
+               CALL ENRICHMENT-PGM-NAME(ENR-IDX) USING COPY-BASE
+               MOVE COPY-STRING TO WS-AUDIT-STRING-AFTER
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM RECONCILE-COPY-STRING-LAYOUTS
+               IF NOT CALL-SUCCESSFUL
+                   SET ENRICHMENT-HAS-FAILURE TO TRUE
+                   ADD 1 TO WS-ENRICHMENT-FAILURE-COUNT
+                   MOVE SPACES TO WS-EXCEPTION-LINE
+                   MOVE "ENRICHMENT CALL RETURNED BAD CODE"
+                       TO WS-EXC-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+               DISPLAY COPY-STRING
+               MOVE COPY-NUMBER-VALUE TO COPY-NUMBER-DISPLAY
+               DISPLAY COPY-NUMBER-DISPLAY
+           END-PERFORM.
+      *
+       EXIT.
+
+      *****************************************************************
+      * RECONCILE-COPY-STRING-LAYOUTS
+      *
+      * COPY-STRING-PART1/PART2 ARE THE ONLY FIELDS AN ENRICHMENT
+      * SUBPROGRAM IS SUPPOSED TO TOUCH WITHIN COPY-STRING; THE FILLER
+      * BYTE BETWEEN THEM (POSITION 5) IS NEVER WRITTEN BY OTHER OR
+      * SIMPLECALLED. IF A SUBPROGRAM EVER OVERRUNS ITS LINKAGE
+      * PARAMETER, THAT FILLER BYTE IS WHAT WILL SHOW IT - COMPARING
+      * COPY-STRING-REDEFINE1/REDEFINE2 AGAINST COPY-STRING WOULD NOT,
+      * SINCE THOSE ARE JUST REDEFINES OF THE SAME BYTES.
+      *****************************************************************
+       RECONCILE-COPY-STRING-LAYOUTS SECTION.
+      *
+           IF COPY-STRING(5:1) NOT EQUAL SPACE
+               DISPLAY "COPY-STRING LAYOUT MISMATCH FOR " PROGRAMNAME
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               MOVE "COPY-STRING LAYOUT RECONCILIATION FAILED"
+                   TO WS-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * WRITE-AUDIT-RECORD
+      *
+      * WS-AUDIT-STRING-BEFORE/AFTER ARE SET BY THE CALLER BEFORE THIS
+      * IS PERFORMED.
+      *****************************************************************
+       WRITE-AUDIT-RECORD SECTION.
+      *
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-AUDIT-DATE          TO AUDIT-DATE.
+           MOVE WS-AUDIT-TIME          TO AUDIT-TIME.
+           MOVE PROGRAMNAME            TO AUDIT-PROGRAMNAME.
+           MOVE ENRICHMENT-PGM-NAME(ENR-IDX)
+                                       TO AUDIT-CALLED-PGM.
+           MOVE WS-AUDIT-STRING-BEFORE TO AUDIT-STRING-BEFORE.
+           MOVE WS-AUDIT-STRING-AFTER  TO AUDIT-STRING-AFTER.
+           WRITE AUDIT-LOG-RECORD.
+      *
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-LETTER
+      *
+      * CONFIRMS LETTER HOLDS ONE OF THE CURRENT CLASSIFICATION CODES
+      * BEFORE IT IS TESTED AGAINST LETTER-A/LETTER-C. ANYTHING ELSE
+      * IS ROUTED TO THE EXCEPTION REPORT RATHER THAN FALLING INTO
+      * THE "SOMETHING ELSE" PATH ALONGSIDE GENUINELY VALID DATA.
+      *****************************************************************
+       VALIDATE-LETTER SECTION.
+      *
+           IF LETTER EQUAL LETTER-A
+              OR LETTER EQUAL LETTER-B
+              OR LETTER-C
+               SET LETTER-VALID TO TRUE
+           ELSE
+               SET LETTER-INVALID TO TRUE
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               MOVE "INVALID CLASSIFICATION LETTER" TO WS-EXC-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * WRITE-EXCEPTION-RECORD
+      *
+      * WS-EXC-REASON IS SET BY THE CALLER BEFORE THIS IS PERFORMED.
+      *****************************************************************
+       WRITE-EXCEPTION-RECORD SECTION.
+      *
+           MOVE PROGRAMNAME          TO WS-EXC-PROGRAMNAME.
+           MOVE LETTER               TO WS-EXC-LETTER.
+           MOVE WS-EXCEPTION-LINE    TO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+      *
+       EXIT.
+
+      *****************************************************************
+      * LETTER-B-REVIEW-SECTION
+      *
+      * SECOND CLASSIFICATION PATH: LETTER-B RECORDS DON'T GET
+      * STRAIGHT-THROUGH APPROVAL LIKE LETTER-C, THEY ARE COUNTED AND
+      * ROUTED FOR MANUAL REVIEW. THE SAME EXCEPTION FILE VALIDATE-
+      * LETTER USES FOR INVALID CODES CARRIES THE REVIEW ENTRY, SINCE
+      * BOTH ARE RECORDS THAT DIDN'T GO STRAIGHT THROUGH.
+      *****************************************************************
+       LETTER-B-REVIEW-SECTION SECTION.
+      *
+           ADD 1 TO WS-REVIEW-COUNT.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE "ROUTED FOR MANUAL REVIEW" TO WS-EXC-REASON.
+           PERFORM WRITE-EXCEPTION-RECORD.
+      *
+       EXIT.
+
+      *****************************************************************
+      * OPEN-PROGRAMNATIVE-MASTER
+      *
+      * OPENS THE PROGRAMNATIVE-MASTER FILE FOR UPDATE. THE FIRST RUN
+      * AGAINST A NEW ENVIRONMENT WILL FIND NO FILE YET (STATUS "35"),
+      * SO IT IS CREATED EMPTY AND THEN REOPENED FOR I-O. ANY OTHER
+      * NON-"00" STATUS IS LEFT ALONE RATHER THAN RECREATED, SO A
+      * TRANSIENT I-O FAILURE ON AN ALREADY-POPULATED MASTER CANNOT
+      * WIPE OUT THE APPROVED-COUNT HISTORY IT CARRIES.
+      *****************************************************************
+       OPEN-PROGRAMNATIVE-MASTER SECTION.
+      *
+           OPEN I-O PROGRAMNATIVE-MASTER.
+           IF PROGMSTR-FILE-NOT-FOUND
+               OPEN OUTPUT PROGRAMNATIVE-MASTER
+               CLOSE PROGRAMNATIVE-MASTER
+               OPEN I-O PROGRAMNATIVE-MASTER
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * READ-CLASSIFICATION-RECORD
+      *****************************************************************
+       READ-CLASSIFICATION-RECORD SECTION.
+      *
+           READ CLASSIFICATION-FILE
+               AT END
+                   SET CLASSIFICATION-EOF TO TRUE
+           END-READ.
+           IF NOT CLASSIFICATION-EOF
+               ADD 1 TO WS-RECORDS-READ-COUNT
+           END-IF.
+      *
+       EXIT.
+      *
+      *****************************************************************
+      * RUN-CLASSIFICATION-SECTIONS
+      *
+      * PERFORMS FIRST-SECTION AND SECOND-SECTION IN WHATEVER ORDER
+      * WS-RUN-SEQUENCE-CODE CALLS FOR - SEE LOAD-RUN-SEQUENCE-PARM.
+      * THE PROGRAMNATIVE-MASTER LOOKUP IS DONE HERE, ONCE, AHEAD OF
+      * EITHER SECTION - SECOND-SECTION'S UPDATE OF PN-APPROVED-COUNT
+      * ONLY MAKES SENSE KEYED ON THE CURRENT RECORD'S PROGRAMNAME, SO
+      * IT CANNOT BE LEFT TO FIRST-SECTION WHEN A RUN-SEQUENCE CODE
+      * SKIPS FIRST-SECTION OR RUNS IT AFTER SECOND-SECTION.
+      *****************************************************************
+       RUN-CLASSIFICATION-SECTIONS SECTION.
+      *
+           PERFORM READ-PROGRAMNATIVE-MASTER.
+
+           IF WS-RUN-SEQUENCE-CODE EQUAL "21"
+               PERFORM SECOND-SECTION
+               PERFORM FIRST-SECTION
+           ELSE
+               IF WS-RUN-SEQUENCE-CODE EQUAL "1"
+                   PERFORM FIRST-SECTION
+               ELSE
+                   IF WS-RUN-SEQUENCE-CODE EQUAL "2"
+                       PERFORM SECOND-SECTION
+                   ELSE
+                       PERFORM FIRST-SECTION
+                       PERFORM SECOND-SECTION
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       EXIT.
+      *
+      *
+      *****************************************************************
+      * WRITE-REPORT-HEADER
+      *
+      * WRITTEN ONCE, UNCONDITIONALLY, AT THE START OF EVERY RUN -
+      * NOT FROM INSIDE FIRST-SECTION, SINCE RUN-SEQUENCE CODE "2"
+      * (SECOND-SECTION ONLY, SEE LOAD-RUN-SEQUENCE-PARM) NEVER
+      * PERFORMS FIRST-SECTION AT ALL. WITHOUT THIS, THAT MODE WOULD
+      * LEAVE RPTOUT WITH NO HEADER EVEN THOUGH WRITE-REPORT-SUMMARY-
+      * LINES AND NIGHTLY-PROGRAMNATIVE-PASS STILL APPEND TO IT. WHEN
+      * THE CLASSIFICATION ECHO IS BEING SKIPPED THIS RUN, A NOTE LINE
+      * SAYS SO INSTEAD OF LEAVING THE ABSENCE UNEXPLAINED.
+      *****************************************************************
+       WRITE-REPORT-HEADER SECTION.
+      *
+           IF NOT WS-REPORT-HEADER-WRITTEN
+               MOVE RPT-HEADER-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE RPT-COLUMN-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               IF WS-RUN-SEQUENCE-CODE EQUAL "2"
+                   MOVE RPT-SKIP-NOTE-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+               SET WS-REPORT-HEADER-WRITTEN TO TRUE
+           END-IF.
+      *
+       EXIT.
+
        FIRST-SECTION SECTION.
       *
            DISPLAY "FIRST-SECTION".
            DISPLAY LETTER.
+
+           MOVE SPACES              TO RPT-DETAIL-LINE.
+           MOVE PROGRAMNAME          TO RPT-DTL-PROGRAMNAME.
+           MOVE LETTER               TO RPT-DTL-LETTER.
+           MOVE RPT-DETAIL-LINE      TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+      *
+       EXIT.
+
+      *****************************************************************
+      * READ-PROGRAMNATIVE-MASTER
+      *
+      * LOOKS UP THE MASTER RECORD FOR THE CURRENT PROGRAMNAME. A FIRST
+      * SIGHTING OF A PROGRAMNAME ADDS IT; ONE SEEN BEFORE HAS ITS
+      * ACCOUNT/EFFECTIVE-DATE/STATUS-CODE REFRESHED FROM THIS RUN'S
+      * INPUT, WITH PN-APPROVED-COUNT CARRIED FORWARD ACROSS RUNS.
+      * PERFORMED ONCE PER RECORD BY RUN-CLASSIFICATION-SECTIONS, AHEAD
+      * OF FIRST-SECTION/SECOND-SECTION REGARDLESS OF THEIR RUN ORDER.
+      *****************************************************************
+       READ-PROGRAMNATIVE-MASTER SECTION.
+      *
+           MOVE PROGRAMNAME TO PN-PROGRAMNAME.
+           READ PROGRAMNATIVE-MASTER
+               INVALID KEY
+                   MOVE ZERO TO PN-APPROVED-COUNT
+           END-READ.
+           MOVE ACCOUNT-NUMBER          TO PN-ACCOUNT-NUMBER.
+           MOVE EFFECTIVE-DATE-CCYY     TO PN-EFFECTIVE-DATE-CCYY.
+           MOVE EFFECTIVE-DATE-MM       TO PN-EFFECTIVE-DATE-MM.
+           MOVE EFFECTIVE-DATE-DD       TO PN-EFFECTIVE-DATE-DD.
+           MOVE STATUS-CODE             TO PN-STATUS-CODE.
       *
        EXIT.
 
        SECOND-SECTION SECTION.
-           DISPLAY "SECOND SECTION"
+           DISPLAY "SECOND SECTION".
+
+           IF LETTER-C
+               ADD 1 TO WS-APPROVED-COUNT
+               ADD 1 TO PN-APPROVED-COUNT
+           END-IF.
+
+           PERFORM WRITE-PROGRAMNATIVE-MASTER.
+       EXIT.
+
+      *****************************************************************
+      * WRITE-PROGRAMNATIVE-MASTER
+      *
+      * PERSISTS THE CURRENT PROGRAMNATIVE-MASTER-RECORD, WRITING A NEW
+      * ONE THE FIRST TIME A PROGRAMNAME IS SEEN AND REWRITING IT ON
+      * EVERY SUBSEQUENT SIGHTING.
+      *****************************************************************
+       WRITE-PROGRAMNATIVE-MASTER SECTION.
+      *
+           REWRITE PROGRAMNATIVE-MASTER-RECORD
+               INVALID KEY
+                   WRITE PROGRAMNATIVE-MASTER-RECORD
+           END-REWRITE.
+      *
+       EXIT.
+
+      *****************************************************************
+      * WRITE-REPORT-SUMMARY-LINES
+      *
+      * WRITES THE LETTER-C APPROVAL COUNT AND LETTER-B REVIEW COUNT AS
+      * A SINGLE CLOSING SUMMARY, ONCE PER RUN, RATHER THAN AFTER EVERY
+      * CLASSIFICATION RECORD.
+      *****************************************************************
+       WRITE-REPORT-SUMMARY-LINES SECTION.
+      *
+           INITIALIZE RPT-SUMMARY-LINE.
+           MOVE WS-APPROVED-COUNT    TO RPT-SUM-APPROVED-COUNT.
+           MOVE RPT-SUMMARY-LINE     TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           INITIALIZE RPT-REVIEW-LINE.
+           MOVE WS-REVIEW-COUNT      TO RPT-REVIEW-COUNT-OUT.
+           MOVE RPT-REVIEW-LINE      TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+      *
+       EXIT.
+
+      *****************************************************************
+      * NIGHTLY-PROGRAMNATIVE-PASS
+      *
+      * SEQUENTIALLY WALKS EVERY RECORD IN PROGRAMNATIVE-MASTER AT
+      * END-OF-RUN AND LISTS ITS CARRIED-FORWARD APPROVED COUNT ON THE
+      * REPORT - INCLUDING PROGRAMS THAT DID NOT APPEAR IN TODAY'S
+      * CLASSIFICATION FILE - RATHER THAN ONLY EVER TOUCHING THE
+      * PROGRAMNAME KEYED OFF TODAY'S INPUT.
+      *****************************************************************
+       NIGHTLY-PROGRAMNATIVE-PASS SECTION.
+      *
+           MOVE LOW-VALUES TO PN-PROGRAMNAME.
+           START PROGRAMNATIVE-MASTER
+               KEY IS NOT LESS THAN PN-PROGRAMNAME
+               INVALID KEY
+                   SET PROGMSTR-EOF TO TRUE
+           END-START.
+
+           IF NOT PROGMSTR-EOF
+               PERFORM READ-PROGRAMNATIVE-MASTER-NEXT
+               PERFORM WRITE-MASTER-LISTING-LINE
+                   UNTIL PROGMSTR-EOF
+           END-IF.
+      *
+       EXIT.
+
+      *****************************************************************
+      * READ-PROGRAMNATIVE-MASTER-NEXT
+      *****************************************************************
+       READ-PROGRAMNATIVE-MASTER-NEXT SECTION.
+      *
+           READ PROGRAMNATIVE-MASTER NEXT RECORD
+               AT END
+                   SET PROGMSTR-EOF TO TRUE
+           END-READ.
+      *
+       EXIT.
+
+      *****************************************************************
+      * WRITE-MASTER-LISTING-LINE
+      *****************************************************************
+       WRITE-MASTER-LISTING-LINE SECTION.
+      *
+           INITIALIZE RPT-MASTER-LINE.
+           MOVE PN-PROGRAMNAME         TO RPT-MSTR-PROGRAMNAME.
+           MOVE PN-APPROVED-COUNT      TO RPT-MSTR-APPROVED-COUNT.
+           MOVE RPT-MASTER-LINE        TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM READ-PROGRAMNATIVE-MASTER-NEXT.
+      *
        EXIT.
       *
        END PROGRAM TEST.
